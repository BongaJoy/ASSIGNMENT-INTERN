@@ -21,6 +21,10 @@
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS WS-ID.
 
+      *REPORT FILE SO THE RESULTS CAN BE PRINTED/EMAILED AFTER A RUN...
+           SELECT  REPORT-FILE         ASSIGN TO "SURVEY-REPORT.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
 
        DATA                            DIVISION.
 
@@ -71,6 +75,9 @@
                15 RADIO-SCAL4          PIC X.
                15 RADIO-SCAL5          PIC X.
 
+       FD  REPORT-FILE.
+       01  REPORT-LINE                 PIC X(100).
+
        WORKING-STORAGE                 SECTION.
       *VARIALES I HAVE USED FOR THE PROGRAM......
        01  RESPONSEZ.
@@ -78,13 +85,12 @@
 
        01 WS-OK                        PIC X.
        01 WS-OPTION-RESPOND            PIC 9.
-       01 PIZZA-COUNT                  PIC 99.
-       01 PASTA-COUNT                  PIC 99.
-       01 PAP-N-WORS-COUNT             PIC 99.
-       01 OUT-COUNT                    PIC 99.
-       01 MOVIES-COUNT                 PIC 99.
-       01 TV-COUNT                     PIC 99.
-       01 RADIO-COUNT                  PIC 99.
+       01 PIZZA-COUNT                  PIC 9999.
+       01 PASTA-COUNT                  PIC 9999.
+       01 PAP-N-WORS-COUNT             PIC 9999.
+       01 CHICKEN-COUNT                PIC 9999.
+       01 BEEF-COUNT                   PIC 9999.
+       01 OTHER-FAV-COUNT              PIC 9999.
        01 WS-EOF                       PIC XX.
        01 ERR-MESSAGE                  PIC X(100).
        01 WS-TOTAL-AGE                 PIC 999.
@@ -94,16 +100,84 @@
        01 WS-MAX-AGE                   PIC 999.
        01 WS-MIN-AGE                   PIC 999.
 
+       01 WS-AGE-UNDER20-COUNT         PIC 9999.
+       01 WS-AGE-20-29-COUNT           PIC 9999.
+       01 WS-AGE-30-39-COUNT           PIC 9999.
+       01 WS-AGE-40-PLUS-COUNT         PIC 9999.
+
        01 WS-PERC-PIZZA                PIC 999V9.
        01 WS-PERC-PASTA                PIC 999V9.
        01 WS-PERC-PAP                  PIC 999V9.
-
-       01 WS-OUT-AVAG                  PIC 999V9.
-       01 WS-MOVIE-AVAG                PIC 999V9.
-       01 WS-TV-AVAG                   PIC 999V9.
-       01 WS-RADIO-AVAG                PIC 999V9.
+       01 WS-PERC-CHICKEN              PIC 999V9.
+       01 WS-PERC-BEEF                 PIC 999V9.
+       01 WS-PERC-OTHER                PIC 999V9.
+
+       01 OUT-SA-COUNT                 PIC 9999.
+       01 OUT-A-COUNT                  PIC 9999.
+       01 OUT-N-COUNT                  PIC 9999.
+       01 OUT-D-COUNT                  PIC 9999.
+       01 OUT-SD-COUNT                 PIC 9999.
+       01 MOVIE-SA-COUNT               PIC 9999.
+       01 MOVIE-A-COUNT                PIC 9999.
+       01 MOVIE-N-COUNT                PIC 9999.
+       01 MOVIE-D-COUNT                PIC 9999.
+       01 MOVIE-SD-COUNT               PIC 9999.
+       01 TV-SA-COUNT                  PIC 9999.
+       01 TV-A-COUNT                   PIC 9999.
+       01 TV-N-COUNT                   PIC 9999.
+       01 TV-D-COUNT                   PIC 9999.
+       01 TV-SD-COUNT                  PIC 9999.
+       01 RADIO-SA-COUNT               PIC 9999.
+       01 RADIO-A-COUNT                PIC 9999.
+       01 RADIO-N-COUNT                PIC 9999.
+       01 RADIO-D-COUNT                PIC 9999.
+       01 RADIO-SD-COUNT               PIC 9999.
+
+       01 WS-OUT-SA-PCT                PIC 999V9.
+       01 WS-OUT-A-PCT                 PIC 999V9.
+       01 WS-OUT-N-PCT                 PIC 999V9.
+       01 WS-OUT-D-PCT                 PIC 999V9.
+       01 WS-OUT-SD-PCT                PIC 999V9.
+       01 WS-MOVIE-SA-PCT              PIC 999V9.
+       01 WS-MOVIE-A-PCT               PIC 999V9.
+       01 WS-MOVIE-N-PCT               PIC 999V9.
+       01 WS-MOVIE-D-PCT               PIC 999V9.
+       01 WS-MOVIE-SD-PCT              PIC 999V9.
+       01 WS-TV-SA-PCT                 PIC 999V9.
+       01 WS-TV-A-PCT                  PIC 999V9.
+       01 WS-TV-N-PCT                  PIC 999V9.
+       01 WS-TV-D-PCT                  PIC 999V9.
+       01 WS-TV-SD-PCT                 PIC 999V9.
+       01 WS-RADIO-SA-PCT              PIC 999V9.
+       01 WS-RADIO-A-PCT               PIC 999V9.
+       01 WS-RADIO-N-PCT               PIC 999V9.
+       01 WS-RADIO-D-PCT               PIC 999V9.
+       01 WS-RADIO-SD-PCT              PIC 999V9.
 
        01 WS-TEMP-AGE                  PIC 99.
+       01 WS-SAVE-REC                  PIC X(109).
+       01 WS-SURVEY-SAVED              PIC X.
+       01 WS-LOOKUP-FOUND              PIC X.
+       01 WS-DELETE-FOUND              PIC X.
+       01 WS-CORRECTION-SAVED          PIC X.
+       01 WS-ID-BEFORE-EDIT            PIC 9(13).
+       01 WS-SKIP-DUP-CHECK            PIC X         VALUE "N".
+
+      *FIELDS USED TO BUILD THE PRINTABLE RESULTS REPORT..............
+       01  WS-RUN-DATE.
+           05  WS-RUN-YEAR              PIC 9999.
+           05  WS-RUN-MONTH             PIC 99.
+           05  WS-RUN-DAY               PIC 99.
+       01  WS-CNT-EDIT                  PIC ZZZ9.
+       01  WS-AGE-EDIT                  PIC ZZ9.
+       01  WS-PCT-EDIT-1                PIC ZZ9.9.
+       01  WS-PCT-EDIT-2                PIC ZZ9.9.
+       01  WS-PCT-EDIT-3                PIC ZZ9.9.
+       01  WS-PCT-EDIT-4                PIC ZZ9.9.
+       01  WS-PCT-EDIT-5                PIC ZZ9.9.
+       01 WS-LOOKUP-ID                 PIC 9(13).
+       01 WS-DELETE-ID                 PIC 9(13).
+
        SCREEN SECTION.
        01 MAIN-SCREEN.
       *THE MAIN SCREEN......
@@ -111,42 +185,78 @@
             05  VALUE "----------------------"           LINE 3 COL 42.
            05  VALUE "1) Fill out survey"                LINE 5 COL 42.
            05  VALUE "2) View survey results"            LINE 6 COL 42.
-           05  OPTION-INPUT                              LINE 8 COL 50
+           05  VALUE "3) Look up / correct a respondent" LINE 7 COL 42.
+           05  VALUE "4) Delete a survey submission"     LINE 8 COL 42.
+           05  VALUE "5) Print results report"            LINE 9 COL 42.
+           05  OPTION-INPUT                              LINE 11 COL 50
                                        PIC  9      TO WS-OPTION-RESPOND.
+      *LOOKUP SCREEN, USED TO FIND THE RECORD TO CORRECT......
+       01  LOOKUP-SCREEN.
+           05  VALUE "LOOK UP / CORRECT A RESPONDENT" BLANK SCREEN
+                                                          LINE 2 COL 35.
+           05  VALUE "Enter the ID Number to look up:"   LINE 5 COL 10.
+           05  LOOKUP-ID-INPUT                           LINE 5 COL 45
+                                       PIC 9(13)   TO WS-LOOKUP-ID.
+           05  LOOKUP-ERR-INPUT                          LINE 7 COL 10
+                                       PIC X(100)  FROM ERR-MESSAGE.
+      *DELETE SCREEN, USED TO FIND THE RECORD TO REMOVE......
+       01  DELETE-SCREEN.
+           05  VALUE "DELETE A SURVEY SUBMISSION" BLANK SCREEN
+                                                          LINE 2 COL 35.
+           05  VALUE "Enter the ID Number to delete:"    LINE 5 COL 10.
+           05  DELETE-ID-INPUT                           LINE 5 COL 45
+                                       PIC 9(13)   TO WS-DELETE-ID.
+           05  DELETE-ERR-INPUT                          LINE 7 COL 10
+                                       PIC X(100)  FROM ERR-MESSAGE.
+      *DELETE CONFIRMATION SCREEN, SHOWS THE RECORD BEFORE REMOVING IT..
+       01  DELETE-CONFIRM-SCREEN.
+           05  VALUE "CONFIRM DELETE" BLANK SCREEN        LINE 2 COL 40.
+           05  VALUE "ID Number   :"                      LINE 5 COL 10.
+           05  CONFIRM-ID-INPUT                           LINE 5 COL 30
+                                       PIC 9(13)   FROM WS-ID.
+           05  VALUE "Surname     :"                      LINE 6 COL 10.
+           05  CONFIRM-NAME-INPUT                         LINE 6 COL 30
+                                       PIC X(20)   FROM WS-NAME.
+           05  VALUE "First Names :"                      LINE 7 COL 10.
+           05  CONFIRM-FNAME-INPUT                        LINE 7 COL 30
+                                       PIC X(30)   FROM WS-FIRST-NAMES.
+           05  VALUE "ENTER (Y) TO DELETE >>>>"          LINE 10 COL 10.
+           05  CONFIRM-RESPONSE-INPUT                     LINE 10 COL 50
+                                       PIC X       TO RESPONSE-IN-WS.
       *SECOND SCREEN......
        01  DATA-ENTRY-SCREEN.
            05  VALUE "TAKE OUR SURVEY " BLANK SCREEN     LINE 1 COL 2.
            05  VALUE "Personal Details  :"               LINE 3 COL 2.
            05  VALUE "* ID NUMBER       :"               LINE 5 COL 10.
            05  ID-INPUT                                  LINE 5 COL 35
-                                       PIC  9(13)  TO WS-ID.
+                                       PIC  9(13)  USING WS-ID.
 
            05  VALUE "Surname           :"               LINE 7 COL 10.
            05  SURNAME-INPUT                             LINE 7 COL 35
-                                       PIC  X(30)  TO WS-NAME.
+                                       PIC  X(30)  USING WS-NAME.
 
            05  VALUE "First Names       :"               LINE 9 COL 10.
            05  NAMES-INPUT                               LINE 9 COL 35
-                                       PIC X(30)   TO WS-FIRST-NAMES.
+                                       PIC X(30)   USING WS-FIRST-NAMES.
 
            05  VALUE "Contact Number    :"               LINE 11 COL 10.
            05  CONTACT-INPUT                             LINE 11 COL 35
-                                       PIC 9(10)   TO WS-CONTACT-NUMBER.
+                                    PIC 9(10)   USING WS-CONTACT-NUMBER.
 
 
            05  VALUE "Date(MM/DD/YYYY)  :"               LINE 13 COL 10.
            05  MM-INPUT                                  LINE 13 COL 35
-                                       PIC 9(02)   TO WS-MM.
+                                       PIC 9(02)   USING WS-MM.
            05  VALUE "/"                                 LINE 13 COL 37.
            05  DD-INPUT                                  LINE 13 COL 38
-                                       PIC 9(02)   TO WS-DD.
+                                       PIC 9(02)   USING WS-DD.
            05  VALUE "/"                                 LINE 13 COL 40.
            05  YEAR-INPUT                                LINE 13 COL 41
-                                       PIC 9(04)   TO WS-YEAR.
+                                       PIC 9(04)   USING WS-YEAR.
 
            05  VALUE "Age               :"               LINE 15 COL 10.
            05  NAMES-INPUT                               LINE 15 COL 35
-                                       PIC 9(02)   TO WS-AGE.
+                                       PIC 9(02)   USING WS-AGE.
 
            05  VALUE
            "What is your favourite food? (YOU CAN CHOOSE MORE THAN 1)"
@@ -155,27 +265,27 @@
            "NOTE: ****** CHOOSE BY USING AN X"           LINE 17 COL 65.
            05  VALUE "Pizza"                             LINE 18 COL 10.
            05  CHOICE1-INPUT                             LINE 18 COL 7
-                                       PIC  X      TO WS-FAVOUR-PIZZA.
+                                    PIC  X      USING WS-FAVOUR-PIZZA.
 
            05  VALUE "Pasta"                             LINE 19 COL 10.
            05  CHOICE2-INPUT                             LINE 19 COL 7
-                                       PIC  X      TO WS-FAVOUR-PASTA.
+                                    PIC  X      USING WS-FAVOUR-PASTA.
 
            05  VALUE "Pap and wors"                      LINE 20 COL 10.
            05  CHOICE3-INPUT                             LINE 20 COL 7
-                                       PIC  X      TO WS-FAVOUR-PAP.
+                                    PIC  X      USING WS-FAVOUR-PAP.
 
            05  VALUE "Chicken stir fry"                  LINE 21 COL 10.
            05  CHOICE4-INPUT                             LINE 21 COL 7
-                                       PIC  X      TO WS-FAVOUR-CHICKEN.
+                                 PIC  X      USING WS-FAVOUR-CHICKEN.
 
            05  VALUE "Beef stir fry"                     LINE 22 COL 10.
            05  CHOICE5-INPUT                             LINE 22 COL 7
-                                       PIC  X      TO WS-FAVOUR-BEEF.
+                                    PIC  X      USING WS-FAVOUR-BEEF.
 
            05  VALUE "Other"                             LINE 23 COL 10.
            05  CHOICE6-INPUT                             LINE 23 COL 7
-                                       PIC  X      TO WS-OTHER-FAV.
+                                    PIC  X      USING WS-OTHER-FAV.
 
            05  VALUE "ENTER (Y) TO CONTINUE >>>>"        LINE 25 COL 45.
            05  RESPONSE-INPUT                            LINE 25 COL 74
@@ -271,6 +381,17 @@
            05  youngst-INPUT                              LINE 7 COL 60
                                        PIC  999    FROM WS-MIN-AGE.
 
+           05  VALUE "Age groups  Under20  20-29  30-39  40+:"
+                                                          LINE 8 COL 10.
+           05  AGE-U20-INPUT                              LINE 8 COL 52
+                                PIC  9999   FROM WS-AGE-UNDER20-COUNT.
+           05  AGE-20-29-INPUT                            LINE 8 COL 59
+                                 PIC  9999   FROM WS-AGE-20-29-COUNT.
+           05  AGE-30-39-INPUT                            LINE 8 COL 66
+                                 PIC  9999   FROM WS-AGE-30-39-COUNT.
+           05  AGE-40P-INPUT                              LINE 8 COL 73
+                               PIC  9999   FROM WS-AGE-40-PLUS-COUNT.
+
            05  VALUE "Percentage of people who like pizza:"
                                                           LINE 9 COL 10.
            05  PIZZA-INPUT                                LINE 9 COL 60
@@ -284,27 +405,70 @@
            05  PAP-INPUT                                 LINE 11 COL 60
                                        PIC  999.9    FROM WS-PERC-PAP.
 
-           05  VALUE "People like to eat out:"
+           05  VALUE "Percentage of people who like chicken stir fry:"
+                                                         LINE 12 COL 10.
+           05  CHICKEN-INPUT                             LINE 12 COL 60
+                                     PIC  999.9    FROM WS-PERC-CHICKEN.
+           05  VALUE "Percentage of people who like beef stir fry:"
                                                          LINE 13 COL 10.
-           05  out-INPUT                                 LINE 13 COL 60
-                                       PIC  999.9    FROM WS-OUT-AVAG.
-
-           05  VALUE "People like to watch movies:"
+           05  BEEF-INPUT                                LINE 13 COL 60
+                                        PIC  999.9    FROM WS-PERC-BEEF.
+           05  VALUE "Percentage of people who chose another food:"
                                                          LINE 14 COL 10.
-           05  movies-INPUT                              LINE 14 COL 60
-                                       PIC  999.9    FROM WS-MOVIE-AVAG.
-
-           05  VALUE "People like to watch TV:"
-                                                         LINE 15 COL 10.
-           05  TV-INPUT                                  LINE 15 COL 60
-                                       PIC  999.9    FROM WS-TV-AVAG.
-
-           05  VALUE "People like to listen to the radio:"
-                                                         LINE 16 COL 10.
-           05  RADIO-INPUT                               LINE 16 COL 60
-                                       PIC  999.9    FROM WS-RADIO-AVAG.
-
+           05  OTHER-FOOD-INPUT                          LINE 14 COL 60
+                                       PIC  999.9    FROM WS-PERC-OTHER.
 
+           05  VALUE
+           "Statement             S.AGREE AGREE NEUTRAL DISAGR S.DISAGR"
+                                                         LINE 16 COL 2.
+
+           05  VALUE "Eat out              "             LINE 17 COL 2.
+           05  OUT-SA-INPUT                               LINE 17 COL 24
+                                       PIC  999.9    FROM WS-OUT-SA-PCT.
+           05  OUT-A-INPUT                                LINE 17 COL 32
+                                       PIC  999.9    FROM WS-OUT-A-PCT.
+           05  OUT-N-INPUT                                LINE 17 COL 40
+                                       PIC  999.9    FROM WS-OUT-N-PCT.
+           05  OUT-D-INPUT                                LINE 17 COL 48
+                                       PIC  999.9    FROM WS-OUT-D-PCT.
+           05  OUT-SD-INPUT                               LINE 17 COL 56
+                                      PIC  999.9    FROM WS-OUT-SD-PCT.
+
+           05  VALUE "Watch movies         "             LINE 18 COL 2.
+           05  MOVIE-SA-INPUT                             LINE 18 COL 24
+                                     PIC  999.9    FROM WS-MOVIE-SA-PCT.
+           05  MOVIE-A-INPUT                              LINE 18 COL 32
+                                      PIC  999.9    FROM WS-MOVIE-A-PCT.
+           05  MOVIE-N-INPUT                              LINE 18 COL 40
+                                      PIC  999.9    FROM WS-MOVIE-N-PCT.
+           05  MOVIE-D-INPUT                              LINE 18 COL 48
+                                      PIC  999.9    FROM WS-MOVIE-D-PCT.
+           05  MOVIE-SD-INPUT                             LINE 18 COL 56
+                                     PIC  999.9    FROM WS-MOVIE-SD-PCT.
+
+           05  VALUE "Watch TV             "             LINE 19 COL 2.
+           05  TV-SA-INPUT                                LINE 19 COL 24
+                                        PIC  999.9    FROM WS-TV-SA-PCT.
+           05  TV-A-INPUT                                 LINE 19 COL 32
+                                         PIC  999.9    FROM WS-TV-A-PCT.
+           05  TV-N-INPUT                                 LINE 19 COL 40
+                                         PIC  999.9    FROM WS-TV-N-PCT.
+           05  TV-D-INPUT                                 LINE 19 COL 48
+                                         PIC  999.9    FROM WS-TV-D-PCT.
+           05  TV-SD-INPUT                                LINE 19 COL 56
+                                        PIC  999.9    FROM WS-TV-SD-PCT.
+
+           05  VALUE "Listen to radio      "             LINE 20 COL 2.
+           05  RADIO-SA-INPUT                             LINE 20 COL 24
+                                     PIC  999.9    FROM WS-RADIO-SA-PCT.
+           05  RADIO-A-INPUT                              LINE 20 COL 32
+                                      PIC  999.9    FROM WS-RADIO-A-PCT.
+           05  RADIO-N-INPUT                              LINE 20 COL 40
+                                      PIC  999.9    FROM WS-RADIO-N-PCT.
+           05  RADIO-D-INPUT                              LINE 20 COL 48
+                                      PIC  999.9    FROM WS-RADIO-D-PCT.
+           05  RADIO-SD-INPUT                             LINE 20 COL 56
+                                     PIC  999.9    FROM WS-RADIO-SD-PCT.
 
            05  VALUE "OK >>>>"                           LINE 24 COL 45.
            05  RESPONSE-INPUT                            LINE 24 COL 74
@@ -330,6 +494,12 @@
                PERFORM BA000-TAKE-A-SURVEY
              WHEN 2
                PERFORM CA000-VIEW-SURVEY-RESULTS
+             WHEN 3
+               PERFORM KA000-LOOKUP-CORRECT-SURVEY
+             WHEN 4
+               PERFORM LA000-DELETE-SURVEY
+             WHEN 5
+               PERFORM MA000-PRINT-RESULTS-REPORT
            END-EVALUATE.
 
       *CLOSING THE FILE AT THE END OF THE PROGRAM......
@@ -337,31 +507,269 @@
            STOP RUN.
 
        BA000-TAKE-A-SURVEY             SECTION.
+      *LOOP UNTIL A VALID, NON-DUPLICATE RECORD IS ACTUALLY WRITTEN -
+      *A VALIDATION FAILURE (INCLUDING A DUPLICATE ID CAUGHT EITHER BY
+      *JA000 OR BY THE WRITE ITSELF) SENDS THE INTERN BACK THROUGH THE
+      *WHOLE CAPTURE INSTEAD OF FALLING INTO AN UNGUARDED WRITE.......
+      *DATA-REC IS AN FD RECORD, NOT WORKING-STORAGE - GNUCOBOL DOES
+      *NOT SPACE/ZERO-FILL IT, SO THE USING FIELDS ON THE ENTRY SCREEN
+      *WOULD SHOW RAW UNINITIALIZED BYTES ON THE FIRST SURVEY OF THE
+      *RUN WITHOUT THIS..............................................
+           INITIALIZE DATA-REC.
+           MOVE "N"                    TO WS-SURVEY-SAVED.
+           PERFORM UNTIL WS-SURVEY-SAVED = "Y"
       *DISPLAYING THE TAKE A SURVEY SCREEN WHERE YOU WILL INPUT YOUR DATA......
-           DISPLAY DATA-ENTRY-SCREEN.
-           ACCEPT DATA-ENTRY-SCREEN.
+              DISPLAY DATA-ENTRY-SCREEN
+              ACCEPT DATA-ENTRY-SCREEN
 
       *WHEN YOU ENTER "Y" TO CONTINUE YOU WILL CONTINUE WITH THE SURVEY.....
       *IF YOU PUT SOMETHING ELSE IT WILL GIVE YOU AN ERROR MESSAGE....
-             IF RESPONSE-IN-WS         = "Y"
+              IF RESPONSE-IN-WS        = "Y"
+                 MOVE SPACES           TO ERR-MESSAGE
                  PERFORM GA000-VALIDATIONS
-                 IF ERR-MESSAGE NOT = SPACES
-                    DISPLAY DATA-ENTRY-SCREEN
-                    ACCEPT DATA-ENTRY-SCREEN
+                 IF ERR-MESSAGE        NOT = SPACES
+                    CONTINUE
                   ELSE
-                   DISPLAY DATA-ENTRY2-SCREEN
-                   ACCEPT DATA-ENTRY2-SCREEN
+                    DISPLAY DATA-ENTRY2-SCREEN
+                    ACCEPT DATA-ENTRY2-SCREEN
+      *AFTER FILLING IN YOUR DETAILS IT WILL WRITE YOUR DATA AND YOUR
+      *RATINGS TO THE FILE - INVALID KEY IS A BACKSTOP IN CASE ANOTHER
+      *SESSION CAPTURED THE SAME ID BETWEEN JA000'S CHECK AND THE
+      *WRITE...........................................................
+                    WRITE DATA-REC
+                       INVALID KEY
+                          MOVE "ID ALREADY CAPTURED" TO ERR-MESSAGE
+                       NOT INVALID KEY
+                          MOVE "Y"     TO WS-SURVEY-SAVED
+                    END-WRITE
                  END-IF
-              ELSE
-                 MOVE "ENTER (Y) TO CONTINUE"     TO ERR-MESSAGE
-                 DISPLAY DATA-ENTRY-SCREEN
-                 ACCEPT DATA-ENTRY-SCREEN
+               ELSE
+                 MOVE "ENTER (Y) TO CONTINUE" TO ERR-MESSAGE
+              END-IF
+           END-PERFORM.
 
-           END-IF.
 
-      *AFTER FILLING IN YOUR DETAILS IT WILL WRITE YOUR DATA AND YOUR RATINGS TO THE FILE....
-           WRITE DATA-REC.
+       KA000-LOOKUP-CORRECT-SURVEY      SECTION.
+      *LOOK UP A RESPONDENT BY ID SO A MISTYPED SURNAME OR CONTACT
+      *NUMBER CAN BE FIXED WITHOUT EDITING THE INDEXED FILE BY HAND...
+      *LOOP BACK TO THE LOOKUP SCREEN UNTIL THE ID ACTUALLY MATCHES A
+      *RECORD, SO A MISTYPED ID CAN BE CORRECTED AND RE-TRIED INSTEAD
+      *OF BEING SILENTLY DROPPED......................................
+           MOVE "N"                    TO WS-LOOKUP-FOUND.
+           PERFORM UNTIL WS-LOOKUP-FOUND = "Y"
+              MOVE SPACES              TO ERR-MESSAGE
+              DISPLAY LOOKUP-SCREEN
+              ACCEPT LOOKUP-SCREEN
+              MOVE WS-LOOKUP-ID        TO WS-ID
+
+              READ SURVEY-DATA
+                 KEY IS WS-ID
+                 INVALID KEY
+                    MOVE "NO RECORD FOUND FOR THAT ID" TO ERR-MESSAGE
+              END-READ
+
+              IF ERR-MESSAGE           = SPACES
+                 MOVE "Y"              TO WS-LOOKUP-FOUND
+              END-IF
+           END-PERFORM.
+
+      *REMEMBER THE KEY AS READ SO A CHANGE TO IT ON THE NEXT SCREEN
+      *CAN BE CAUGHT BEFORE THE REWRITE RATHER THAN LETTING REWRITE
+      *FAIL WITH A MISLEADING "COULD NOT SAVE CORRECTIONS"............
+           MOVE WS-ID                  TO WS-ID-BEFORE-EDIT.
+
+      *SHOW THE RECORD THAT WAS FOUND SO IT CAN BE CORRECTED - LOOP
+      *BACK ON A VALIDATION FAILURE (INCLUDING A CHANGED ID) SO THE
+      *CORRECTION GETS VALIDATED BEFORE BEING SAVED, THE SAME WAY A
+      *NEW SURVEY IS VALIDATED IN BA000-TAKE-A-SURVEY..................
+           MOVE "N"                    TO WS-CORRECTION-SAVED.
+           PERFORM UNTIL WS-CORRECTION-SAVED = "Y"
+              MOVE SPACES               TO ERR-MESSAGE
+              DISPLAY DATA-ENTRY-SCREEN
+              ACCEPT DATA-ENTRY-SCREEN
+              IF RESPONSE-IN-WS         = "Y"
+                 IF WS-ID               NOT = WS-ID-BEFORE-EDIT
+                    MOVE "ID CANNOT BE CHANGED - USE DELETE AND RE-ADD"
+                                         TO ERR-MESSAGE
+                    MOVE WS-ID-BEFORE-EDIT TO WS-ID
+                  ELSE
+                    MOVE "Y"            TO WS-SKIP-DUP-CHECK
+                    PERFORM GA000-VALIDATIONS
+                    MOVE "N"            TO WS-SKIP-DUP-CHECK
+                    IF ERR-MESSAGE      = SPACES
+                       REWRITE DATA-REC
+                          INVALID KEY
+                             MOVE "COULD NOT SAVE CORRECTIONS"
+                                         TO ERR-MESSAGE
+                       END-REWRITE
+                       IF ERR-MESSAGE   = SPACES
+                          MOVE "Y"      TO WS-CORRECTION-SAVED
+                       END-IF
+                    END-IF
+                 END-IF
+               ELSE
+                 MOVE "Y"               TO WS-CORRECTION-SAVED
+              END-IF
+           END-PERFORM.
+
+       LA000-DELETE-SURVEY              SECTION.
+      *LOOK UP A RECORD BY ID, SHOW IT FOR CONFIRMATION, THEN REMOVE IT
+      *SO DUPLICATE/TEST SUBMISSIONS DON'T SKEW THE RESULTS.......
+      *LOOP BACK TO THE DELETE SCREEN UNTIL THE ID ACTUALLY MATCHES A
+      *RECORD, SO A MISTYPED ID CAN BE CORRECTED AND RE-TRIED INSTEAD
+      *OF BEING SILENTLY DROPPED......................................
+           MOVE "N"                    TO WS-DELETE-FOUND.
+           PERFORM UNTIL WS-DELETE-FOUND = "Y"
+              MOVE SPACES              TO ERR-MESSAGE
+              DISPLAY DELETE-SCREEN
+              ACCEPT DELETE-SCREEN
+              MOVE WS-DELETE-ID        TO WS-ID
+
+              READ SURVEY-DATA
+                 KEY IS WS-ID
+                 INVALID KEY
+                    MOVE "NO RECORD FOUND FOR THAT ID" TO ERR-MESSAGE
+              END-READ
+
+              IF ERR-MESSAGE           = SPACES
+                 MOVE "Y"              TO WS-DELETE-FOUND
+              END-IF
+           END-PERFORM.
+
+           DISPLAY DELETE-CONFIRM-SCREEN.
+           ACCEPT DELETE-CONFIRM-SCREEN.
+           IF RESPONSE-IN-WS           = "Y"
+              DELETE SURVEY-DATA
+                 INVALID KEY
+                    MOVE "COULD NOT DELETE RECORD" TO ERR-MESSAGE
+              END-DELETE
+           END-IF.
 
+       MA000-PRINT-RESULTS-REPORT       SECTION.
+      *WRITE THE SAME TOTALS SHOWN ON RESULTS-SCREEN TO A LINE
+      *SEQUENTIAL REPORT FILE, WITH A RUN DATE, SO THEY CAN BE
+      *PRINTED OR EMAILED AFTER THE SURVEY WINDOW CLOSES..........
+           PERFORM DA000-CALCULATE-TOTAL.
+           ACCEPT WS-RUN-DATE           FROM DATE YYYYMMDD.
+
+           OPEN OUTPUT REPORT-FILE.
+
+           MOVE SPACES                 TO REPORT-LINE.
+           STRING "INTERN SURVEY RESULTS REPORT - RUN DATE: "
+                  WS-RUN-MONTH "/" WS-RUN-DAY "/" WS-RUN-YEAR
+                  DELIMITED BY SIZE    INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE SPACES                 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-SURVEY-COUNT        TO WS-CNT-EDIT.
+           MOVE SPACES                 TO REPORT-LINE.
+           STRING "Total number of surveys: " WS-CNT-EDIT
+                  DELIMITED BY SIZE    INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-AVAG-AGE            TO WS-AGE-EDIT.
+           MOVE SPACES                 TO REPORT-LINE.
+           STRING "Average age: " WS-AGE-EDIT
+                  DELIMITED BY SIZE    INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-MAX-AGE             TO WS-AGE-EDIT.
+           MOVE SPACES                 TO REPORT-LINE.
+           STRING "Oldest age: " WS-AGE-EDIT
+                  DELIMITED BY SIZE    INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-MIN-AGE             TO WS-AGE-EDIT.
+           MOVE SPACES                 TO REPORT-LINE.
+           STRING "Youngest age: " WS-AGE-EDIT
+                  DELIMITED BY SIZE    INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE SPACES                 TO REPORT-LINE.
+           STRING "Age groups  Under 20: " WS-AGE-UNDER20-COUNT
+                  "  20-29: "           WS-AGE-20-29-COUNT
+                  "  30-39: "           WS-AGE-30-39-COUNT
+                  "  40+: "             WS-AGE-40-PLUS-COUNT
+                  DELIMITED BY SIZE    INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE SPACES                 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-PERC-PIZZA          TO WS-PCT-EDIT-1.
+           MOVE WS-PERC-PASTA          TO WS-PCT-EDIT-2.
+           MOVE WS-PERC-PAP            TO WS-PCT-EDIT-3.
+           MOVE WS-PERC-CHICKEN        TO WS-PCT-EDIT-4.
+           MOVE WS-PERC-BEEF           TO WS-PCT-EDIT-5.
+           MOVE SPACES                 TO REPORT-LINE.
+           STRING "Pizza %: " WS-PCT-EDIT-1
+                  "  Pasta %: "         WS-PCT-EDIT-2
+                  "  Pap&Wors %: "      WS-PCT-EDIT-3
+                  "  Chicken %: "       WS-PCT-EDIT-4
+                  "  Beef %: "          WS-PCT-EDIT-5
+                  DELIMITED BY SIZE    INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-PERC-OTHER          TO WS-PCT-EDIT-1.
+           MOVE SPACES                 TO REPORT-LINE.
+           STRING "Other favourite food %: " WS-PCT-EDIT-1
+                  DELIMITED BY SIZE    INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE SPACES                 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-OUT-SA-PCT          TO WS-PCT-EDIT-1.
+           MOVE WS-OUT-A-PCT           TO WS-PCT-EDIT-2.
+           MOVE WS-OUT-N-PCT           TO WS-PCT-EDIT-3.
+           MOVE WS-OUT-D-PCT           TO WS-PCT-EDIT-4.
+           MOVE WS-OUT-SD-PCT          TO WS-PCT-EDIT-5.
+           MOVE SPACES                 TO REPORT-LINE.
+           STRING "Eat out   SA: " WS-PCT-EDIT-1 "  A: " WS-PCT-EDIT-2
+                  "  N: " WS-PCT-EDIT-3 "  D: " WS-PCT-EDIT-4
+                  "  SD: " WS-PCT-EDIT-5
+                  DELIMITED BY SIZE    INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-MOVIE-SA-PCT        TO WS-PCT-EDIT-1.
+           MOVE WS-MOVIE-A-PCT         TO WS-PCT-EDIT-2.
+           MOVE WS-MOVIE-N-PCT         TO WS-PCT-EDIT-3.
+           MOVE WS-MOVIE-D-PCT         TO WS-PCT-EDIT-4.
+           MOVE WS-MOVIE-SD-PCT        TO WS-PCT-EDIT-5.
+           MOVE SPACES                 TO REPORT-LINE.
+           STRING "Movies    SA: " WS-PCT-EDIT-1 "  A: " WS-PCT-EDIT-2
+                  "  N: " WS-PCT-EDIT-3 "  D: " WS-PCT-EDIT-4
+                  "  SD: " WS-PCT-EDIT-5
+                  DELIMITED BY SIZE    INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-TV-SA-PCT           TO WS-PCT-EDIT-1.
+           MOVE WS-TV-A-PCT            TO WS-PCT-EDIT-2.
+           MOVE WS-TV-N-PCT            TO WS-PCT-EDIT-3.
+           MOVE WS-TV-D-PCT            TO WS-PCT-EDIT-4.
+           MOVE WS-TV-SD-PCT           TO WS-PCT-EDIT-5.
+           MOVE SPACES                 TO REPORT-LINE.
+           STRING "TV        SA: " WS-PCT-EDIT-1 "  A: " WS-PCT-EDIT-2
+                  "  N: " WS-PCT-EDIT-3 "  D: " WS-PCT-EDIT-4
+                  "  SD: " WS-PCT-EDIT-5
+                  DELIMITED BY SIZE    INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-RADIO-SA-PCT        TO WS-PCT-EDIT-1.
+           MOVE WS-RADIO-A-PCT         TO WS-PCT-EDIT-2.
+           MOVE WS-RADIO-N-PCT         TO WS-PCT-EDIT-3.
+           MOVE WS-RADIO-D-PCT         TO WS-PCT-EDIT-4.
+           MOVE WS-RADIO-SD-PCT        TO WS-PCT-EDIT-5.
+           MOVE SPACES                 TO REPORT-LINE.
+           STRING "Radio     SA: " WS-PCT-EDIT-1 "  A: " WS-PCT-EDIT-2
+                  "  N: " WS-PCT-EDIT-3 "  D: " WS-PCT-EDIT-4
+                  "  SD: " WS-PCT-EDIT-5
+                  DELIMITED BY SIZE    INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           CLOSE REPORT-FILE.
 
        CA000-VIEW-SURVEY-RESULTS       SECTION.
       *WHEN YOU CHOOSED TO VIEW RESULTS OF SURVEY IT WILL FIRST CALCULATE THE TOTALS THEN DISPLAY THE RESULTS TO YOU
@@ -389,8 +797,9 @@
               PERFORM EA000-HIGHEST-AND-LOWEST
               PERFORM ZA000-READ-FILE
            END-PERFORM.
-
-           CLOSE SURVEY-DATA.
+      *SURVEY-DATA STAYS OPEN HERE - AA000-MAIN-PROCEDURE OPENS IT ONCE
+      *AND CLOSES IT ONCE AT THE VERY END, SO A SECOND CLOSE HERE WOULD
+      *ABEND ON THE NEXT CLOSE WITH A FILE-NOT-OPEN CONDITION..........
 
 
        EA000-HIGHEST-AND-LOWEST        SECTION.
@@ -408,56 +817,157 @@
                 END-IF
            END-IF.
 
+      *CALL SECTION TO TALLY WHICH AGE BAND THIS RESPONDENT FALLS IN..
+           PERFORM NA000-AGE-BRACKETS.
+
       *CALL SECTION TO CALCULATE THE PERCENTAGE OF FOOD PEOPLE LIKE.....
            PERFORM FA000-FOOD-PERCENTAGE.
 
+       NA000-AGE-BRACKETS               SECTION.
+      *BAND RESPONDENTS BY AGE SO WE KNOW WHICH ONBOARDING SESSIONS
+      *TO RUN.....
+           EVALUATE TRUE
+              WHEN WS-AGE              < 20
+                 ADD 01                TO WS-AGE-UNDER20-COUNT
+              WHEN WS-AGE              < 30
+                 ADD 01                TO WS-AGE-20-29-COUNT
+              WHEN WS-AGE              < 40
+                 ADD 01                TO WS-AGE-30-39-COUNT
+              WHEN OTHER
+                 ADD 01                TO WS-AGE-40-PLUS-COUNT
+           END-EVALUATE.
+
        FA000-FOOD-PERCENTAGE           SECTION.
-      *CHECKING WHICH FOOD THE LOVE AND ADD TOTALS ACCORDING TO GET THE PERCENTAGE....
+      *EACH FAVOURITE FOOD IS COUNTED INDEPENDENTLY SINCE THE QUESTION
+      *ALLOWS MORE THAN ONE CHOICE TO BE MARKED PER RESPONDENT.......
            IF WS-FAVOUR-PIZZA          = "X"
                ADD 01                  TO PIZZA-COUNT
-            ELSE
-               IF WS-FAVOUR-PASTA      = "X"
-                   ADD 01              TO PASTA-COUNT
-                ELSE
-                   IF WS-FAVOUR-PAP    = "X"
-                      ADD 01           TO PAP-N-WORS-COUNT
-                    END-IF
-               END-IF
+           END-IF.
+           IF WS-FAVOUR-PASTA          = "X"
+               ADD 01                  TO PASTA-COUNT
+           END-IF.
+           IF WS-FAVOUR-PAP            = "X"
+               ADD 01                  TO PAP-N-WORS-COUNT
+           END-IF.
+           IF WS-FAVOUR-CHICKEN        = "X"
+               ADD 01                  TO CHICKEN-COUNT
+           END-IF.
+           IF WS-FAVOUR-BEEF           = "X"
+               ADD 01                  TO BEEF-COUNT
+           END-IF.
+           IF WS-OTHER-FAV             = "X"
+               ADD 01                  TO OTHER-FAV-COUNT
            END-IF.
 
-      *CALCULATING THE PERCENTAGE OF PEOPLE WHO LIKE PIZZA, PASTA, AND PAP&WORS.....
+      *CALCULATING THE PERCENTAGE OF PEOPLE WHO LIKE EACH FOOD CHOICE..
            COMPUTE WS-PERC-PIZZA = PIZZA-COUNT/WS-SURVEY-COUNT * 100.
            COMPUTE WS-PERC-PASTA = PASTA-COUNT/WS-SURVEY-COUNT * 100.
            COMPUTE WS-PERC-PAP = PAP-N-WORS-COUNT/WS-SURVEY-COUNT * 100.
+           COMPUTE WS-PERC-CHICKEN =
+                               CHICKEN-COUNT/WS-SURVEY-COUNT * 100.
+           COMPUTE WS-PERC-BEEF = BEEF-COUNT/WS-SURVEY-COUNT * 100.
+           COMPUTE WS-PERC-OTHER =
+                               OTHER-FAV-COUNT/WS-SURVEY-COUNT * 100.
            PERFORM HA000-AVERAGE0FRATING.
 
        HA000-AVERAGE0FRATING                  SECTION.
-      *CHECK PEOPLE WHO AGREED AND STRONGLY AGREE TO GET THE TOTAL NUMBER OF PEOPLE ACCORDING TO WHAT THEY LIKE..
-           IF OUT-SCAL1 = "X"           OR OUT-SCAL2 = "X"
-               ADD 01                   TO OUT-COUNT
-            ELSE
-               IF MOVIE-SCAL1 = "X"     OR MOVIE-SCAL2 = "X"
-                   ADD 01               TO MOVIES-COUNT
-                ELSE
-                   IF TV-SCAL1 = "X"    OR TV-SCAL2
-                        ADD 01          TO TV-COUNT
-                     ELSE
-                        IF RADIO-SCAL1  = "X"   OR RADIO-SCAL2 = "X"
-                            ADD 01      TO RADIO-COUNT
-                        END-IF
-                    END-IF
-               END-IF
+      *EACH STATEMENT IS SCORED INDEPENDENTLY SO ALL FOUR GET A FULL
+      *STRONGLY AGREE/AGREE/NEUTRAL/DISAGREE/STRONGLY DISAGREE COUNT..
+           IF OUT-SCAL1                 = "X"
+               ADD 01                   TO OUT-SA-COUNT
+           END-IF.
+           IF OUT-SCAL2                 = "X"
+               ADD 01                   TO OUT-A-COUNT
+           END-IF.
+           IF OUT-SCAL3                 = "X"
+               ADD 01                   TO OUT-N-COUNT
+           END-IF.
+           IF OUT-SCAL4                 = "X"
+               ADD 01                   TO OUT-D-COUNT
+           END-IF.
+           IF OUT-SCAL5                 = "X"
+               ADD 01                   TO OUT-SD-COUNT
+           END-IF.
+
+           IF MOVIE-SCAL1               = "X"
+               ADD 01                   TO MOVIE-SA-COUNT
+           END-IF.
+           IF MOVIE-SCAL2               = "X"
+               ADD 01                   TO MOVIE-A-COUNT
+           END-IF.
+           IF MOVIE-SCAL3               = "X"
+               ADD 01                   TO MOVIE-N-COUNT
+           END-IF.
+           IF MOVIE-SCAL4               = "X"
+               ADD 01                   TO MOVIE-D-COUNT
+           END-IF.
+           IF MOVIE-SCAL5               = "X"
+               ADD 01                   TO MOVIE-SD-COUNT
+           END-IF.
+
+           IF TV-SCAL1                  = "X"
+               ADD 01                   TO TV-SA-COUNT
+           END-IF.
+           IF TV-SCAL2                  = "X"
+               ADD 01                   TO TV-A-COUNT
+           END-IF.
+           IF TV-SCAL3                  = "X"
+               ADD 01                   TO TV-N-COUNT
+           END-IF.
+           IF TV-SCAL4                  = "X"
+               ADD 01                   TO TV-D-COUNT
+           END-IF.
+           IF TV-SCAL5                  = "X"
+               ADD 01                   TO TV-SD-COUNT
+           END-IF.
+
+           IF RADIO-SCAL1               = "X"
+               ADD 01                   TO RADIO-SA-COUNT
+           END-IF.
+           IF RADIO-SCAL2               = "X"
+               ADD 01                   TO RADIO-A-COUNT
+           END-IF.
+           IF RADIO-SCAL3               = "X"
+               ADD 01                   TO RADIO-N-COUNT
+           END-IF.
+           IF RADIO-SCAL4               = "X"
+               ADD 01                   TO RADIO-D-COUNT
+           END-IF.
+           IF RADIO-SCAL5               = "X"
+               ADD 01                   TO RADIO-SD-COUNT
            END-IF.
 
-      *CALCULATING THE AVERAGE OF RATING.........
-           COMPUTE WS-OUT-AVAG          = OUT-COUNT / WS-SURVEY-COUNT.
-           COMPUTE WS-MOVIE-AVAG        = MOVIES-COUNT/WS-SURVEY-COUNT.
-           COMPUTE WS-TV-AVAG           = TV-COUNT / WS-SURVEY-COUNT.
-           COMPUTE WS-RADIO-AVAG        = RADIO-COUNT/WS-SURVEY-COUNT.
+      *CALCULATING THE PERCENTAGE BREAKDOWN FOR EACH STATEMENT.......
+           COMPUTE WS-OUT-SA-PCT   = OUT-SA-COUNT/WS-SURVEY-COUNT*100.
+           COMPUTE WS-OUT-A-PCT    = OUT-A-COUNT/WS-SURVEY-COUNT*100.
+           COMPUTE WS-OUT-N-PCT    = OUT-N-COUNT/WS-SURVEY-COUNT*100.
+           COMPUTE WS-OUT-D-PCT    = OUT-D-COUNT/WS-SURVEY-COUNT*100.
+           COMPUTE WS-OUT-SD-PCT   = OUT-SD-COUNT/WS-SURVEY-COUNT*100.
+
+           COMPUTE WS-MOVIE-SA-PCT = MOVIE-SA-COUNT/WS-SURVEY-COUNT*100.
+           COMPUTE WS-MOVIE-A-PCT  = MOVIE-A-COUNT/WS-SURVEY-COUNT*100.
+           COMPUTE WS-MOVIE-N-PCT  = MOVIE-N-COUNT/WS-SURVEY-COUNT*100.
+           COMPUTE WS-MOVIE-D-PCT  = MOVIE-D-COUNT/WS-SURVEY-COUNT*100.
+           COMPUTE WS-MOVIE-SD-PCT = MOVIE-SD-COUNT/WS-SURVEY-COUNT*100.
+
+           COMPUTE WS-TV-SA-PCT    = TV-SA-COUNT/WS-SURVEY-COUNT*100.
+           COMPUTE WS-TV-A-PCT     = TV-A-COUNT/WS-SURVEY-COUNT*100.
+           COMPUTE WS-TV-N-PCT     = TV-N-COUNT/WS-SURVEY-COUNT*100.
+           COMPUTE WS-TV-D-PCT     = TV-D-COUNT/WS-SURVEY-COUNT*100.
+           COMPUTE WS-TV-SD-PCT    = TV-SD-COUNT/WS-SURVEY-COUNT*100.
+
+           COMPUTE WS-RADIO-SA-PCT = RADIO-SA-COUNT/WS-SURVEY-COUNT*100.
+           COMPUTE WS-RADIO-A-PCT  = RADIO-A-COUNT/WS-SURVEY-COUNT*100.
+           COMPUTE WS-RADIO-N-PCT  = RADIO-N-COUNT/WS-SURVEY-COUNT*100.
+           COMPUTE WS-RADIO-D-PCT  = RADIO-D-COUNT/WS-SURVEY-COUNT*100.
+           COMPUTE WS-RADIO-SD-PCT = RADIO-SD-COUNT/WS-SURVEY-COUNT*100.
 
        GA000-VALIDATIONS               SECTION.
       *TEXT FIELDS CAN'T BE BLANK....
-           IF WS-ID = SPACES
+      *WS-ID AND WS-CONTACT-NUMBER ARE NUMERIC SO A BLANK SCREEN INPUT
+      *LEAVES THEM ZERO-FILLED, NOT SPACE-FILLED - CHECK FOR ZEROS AND
+      *A PLAUSIBLE NUMBER INSTEAD OF THE SPACES TEST THAT NEVER FIRES..
+           IF WS-ID                    = ZEROS
               MOVE "MISSING ID"        TO ERR-MESSAGE
            END-IF.
 
@@ -470,22 +980,47 @@
               MOVE "NAMES MISSING"     TO ERR-MESSAGE
            END-IF.
 
-           IF WS-CONTACT-NUMBER        = SPACES
-              MOVE "CELLPHONE MISSING" TO ERR-MESSAGE
+           IF WS-CONTACT-NUMBER        = ZEROS
+              OR WS-CONTACT-NUMBER (1:1) NOT = "0"
+              MOVE "CELLPHONE NUMBER INVALID" TO ERR-MESSAGE
            END-IF.
 
-           IF WS-DATE = SPACES
+      *WS-DATE IS A GROUP OF NUMERIC ELEMENTARY ITEMS SO IT CAN NEVER
+      *EQUAL SPACES - CHECK THE INDIVIDUAL MM/DD/YEAR FIELDS FOR ZERO
+      *INSTEAD, THE SAME WAY WS-ID/WS-CONTACT-NUMBER ARE CHECKED ABOVE.
+           IF WS-MM = ZEROS OR WS-DD = ZEROS OR WS-YEAR = ZEROS
               MOVE "DATE MISSING"      TO ERR-MESSAGE
-            END-IF
+           END-IF.
 
            PERFORM IA000-AGE-VALIDATION.
 
+           IF ERR-MESSAGE             = SPACES
+              PERFORM JA000-CHECK-DUPLICATE-ID
+           END-IF.
+
        IA000-AGE-VALIDATION            SECTION.
       *CHECKING IF THE AGE IS LESS THAN 5 OR GREATER THAN 120...
            IF WS-AGE < 5 OR WS-AGE > 120
               MOVE "AGE CAN NOT BE LESS THAN 5 OR GREATER THAN 120"
                                         TO ERR-MESSAGE.
 
+       JA000-CHECK-DUPLICATE-ID         SECTION.
+      *MAKE SURE THIS ID HASN'T ALREADY BEEN CAPTURED BEFORE WRITING...
+      *SAVE WHAT WAS TYPED SINCE THE KEYED READ REUSES DATA-REC....
+      *SKIPPED DURING A CORRECTION (KA000) SINCE THE RECORD BEING
+      *EDITED LEGITIMATELY ALREADY EXISTS UNDER ITS OWN UNCHANGED ID..
+           IF WS-SKIP-DUP-CHECK        NOT = "Y"
+              MOVE DATA-REC            TO WS-SAVE-REC
+              READ SURVEY-DATA
+                 KEY IS WS-ID
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    MOVE "ID ALREADY CAPTURED" TO ERR-MESSAGE
+              END-READ
+              MOVE WS-SAVE-REC          TO DATA-REC
+           END-IF.
+
        ZA000-READ-FILE                  SECTION.
       *READ THE DATA OFTHE SURVEY TO DO CALCULATIONS......
            READ SURVEY-DATA             NEXT RECORD
