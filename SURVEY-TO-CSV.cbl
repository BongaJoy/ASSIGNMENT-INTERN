@@ -0,0 +1,245 @@
+      ******************************************************************
+      * Author: JOYCE
+      * Date: 11/06/2020
+      * Purpose: BATCH EXTRACT OF SURVEY-DATA TO A COMMA DELIMITED FILE
+      *          FOR SPREADSHEET/BI ANALYSIS.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION                  DIVISION.
+
+       PROGRAM-ID.                     SURVEY-TO-CSV.
+       ENVIRONMENT                     DIVISION.
+
+       CONFIGURATION                   SECTION.
+
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+      *READ THE SAME INDEXED FILE THAT INTERN-SURVEY WRITES TO.........
+           SELECT  SURVEY-DATA         ASSIGN TO "SURVEY-DATA.TXT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS WS-ID.
+
+           SELECT  CSV-FILE            ASSIGN TO "SURVEY-DATA.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA                            DIVISION.
+
+       FILE                            SECTION.
+      *SAME RECORD LAYOUT AS INTERN-SURVEY'S SURVEY-DATA FILE..........
+       FD SURVEY-DATA.
+       01  DATA-REC.
+           05 PERSONAL-DETAILS.
+             10 WS-ID                  PIC 9(13).
+             10 WS-NAME                PIC X(20).
+             10 WS-FIRST-NAMES         PIC X(30).
+             10 WS-CONTACT-NUMBER      PIC 9(10).
+             10 WS-DATE.
+                15 WS-MM               PIC 99.
+                15 WS-DD               PIC 99.
+                15 WS-YEAR             PIC 9999.
+             10 WS-AGE                 PIC 99.
+           05  WS-FAVOURITE-FOOD.
+             10 WS-FAVOUR-PIZZA        PIC X.
+             10 WS-FAVOUR-PASTA        PIC X.
+             10 WS-FAVOUR-PAP          PIC X.
+             10 WS-FAVOUR-CHICKEN      PIC X.
+             10 WS-FAVOUR-BEEF         PIC X.
+             10 WS-OTHER-FAV           PIC X.
+           05 SCALES.
+             10 OUT-SCALE.
+               15 OUT-SCAL1            PIC X.
+               15 OUT-SCAL2            PIC X.
+               15 OUT-SCAL3            PIC X.
+               15 OUT-SCAL4            PIC X.
+               15 OUT-SCAL5            PIC X.
+             10 MOVIE-SCALE.
+               15 MOVIE-SCAL1          PIC X.
+               15 MOVIE-SCAL2          PIC X.
+               15 MOVIE-SCAL3          PIC X.
+               15 MOVIE-SCAL4          PIC X.
+               15 MOVIE-SCAL5          PIC X.
+             10 TV-SCALE.
+               15 TV-SCAL1             PIC X.
+               15 TV-SCAL2             PIC X.
+               15 TV-SCAL3             PIC X.
+               15 TV-SCAL4             PIC X.
+               15 TV-SCAL5             PIC X.
+             10 RADIO-SCALE.
+               15 RADIO-SCAL1          PIC X.
+               15 RADIO-SCAL2          PIC X.
+               15 RADIO-SCAL3          PIC X.
+               15 RADIO-SCAL4          PIC X.
+               15 RADIO-SCAL5          PIC X.
+
+       FD  CSV-FILE.
+       01  CSV-LINE                    PIC X(300).
+
+       WORKING-STORAGE                 SECTION.
+       01 WS-EOF                       PIC XX.
+       01 WS-RECORD-COUNT              PIC 9999           VALUE 0.
+
+      *NAME FIELDS ARE FREE TEXT WITH NO COMMA RESTRICTION - QUOTE AND
+      *ESCAPE THEM SO AN EMBEDDED COMMA OR QUOTE CAN'T SHIFT THE
+      *COLUMNS IN THE EXPORTED ROW......................................
+       01 WS-CSV-QUOTE-IN              PIC X(30).
+       01 WS-CSV-QUOTE-OUT             PIC X(62).
+       01 WS-NAME-CSV                  PIC X(62).
+       01 WS-FIRST-NAMES-CSV           PIC X(62).
+       01 WS-CSV-LEN                   PIC 999.
+       01 WS-CSV-IN-IDX                PIC 999.
+       01 WS-CSV-OUT-IDX               PIC 999.
+
+       PROCEDURE                       DIVISION.
+
+       AA000-MAIN-PROCEDURE            SECTION.
+           PERFORM BA000-INITIAL.
+
+           PERFORM UNTIL WS-EOF        = HIGH-VALUES
+              PERFORM CA000-WRITE-CSV-ROW
+              PERFORM ZA000-READ-FILE
+           END-PERFORM.
+
+           DISPLAY "RECORDS EXPORTED TO CSV: " WS-RECORD-COUNT.
+           PERFORM ZZ000-TERMINATE.
+           STOP RUN.
+
+       BA000-INITIAL                   SECTION.
+           OPEN INPUT SURVEY-DATA.
+           OPEN OUTPUT CSV-FILE.
+           PERFORM DA000-WRITE-HEADER.
+
+           MOVE LOW-VALUES             TO WS-EOF.
+           PERFORM ZA000-READ-FILE.
+
+       DA000-WRITE-HEADER              SECTION.
+      *THE HEADER ROW MATCHES THE COLUMN ORDER WRITTEN FOR EACH ROW....
+           MOVE SPACES                 TO CSV-LINE.
+           STRING "ID,SURNAME,FIRST NAMES,CONTACT NUMBER,DATE,AGE,"
+                  "PIZZA,PASTA,PAP AND WORS,CHICKEN,BEEF,OTHER,"
+                  "OUT1,OUT2,OUT3,OUT4,OUT5,"
+                  "MOVIE1,MOVIE2,MOVIE3,MOVIE4,MOVIE5,"
+                  "TV1,TV2,TV3,TV4,TV5,"
+                  "RADIO1,RADIO2,RADIO3,RADIO4,RADIO5"
+                  DELIMITED BY SIZE    INTO CSV-LINE.
+           WRITE CSV-LINE.
+
+       CA000-WRITE-CSV-ROW             SECTION.
+      *ONE ROW PER RESPONDENT: PERSONAL DETAILS, THE SIX FOOD FLAGS,
+      *AND ALL FOUR SCALE GROUPS.......................................
+           MOVE WS-NAME                 TO WS-CSV-QUOTE-IN.
+           PERFORM RA000-CSV-QUOTE-FIELD.
+           MOVE WS-CSV-QUOTE-OUT        TO WS-NAME-CSV.
+
+           MOVE WS-FIRST-NAMES          TO WS-CSV-QUOTE-IN.
+           PERFORM RA000-CSV-QUOTE-FIELD.
+           MOVE WS-CSV-QUOTE-OUT        TO WS-FIRST-NAMES-CSV.
+
+           MOVE SPACES                 TO CSV-LINE.
+           STRING WS-ID                         DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-NAME-CSV)     DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-FIRST-NAMES-CSV) DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  WS-CONTACT-NUMBER              DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  WS-MM                          DELIMITED BY SIZE
+                  "/"                            DELIMITED BY SIZE
+                  WS-DD                          DELIMITED BY SIZE
+                  "/"                            DELIMITED BY SIZE
+                  WS-YEAR                        DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  WS-AGE                         DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  WS-FAVOUR-PIZZA                DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  WS-FAVOUR-PASTA                DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  WS-FAVOUR-PAP                  DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  WS-FAVOUR-CHICKEN              DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  WS-FAVOUR-BEEF                 DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  WS-OTHER-FAV                   DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  OUT-SCAL1                      DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  OUT-SCAL2                      DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  OUT-SCAL3                      DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  OUT-SCAL4                      DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  OUT-SCAL5                      DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  MOVIE-SCAL1                    DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  MOVIE-SCAL2                    DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  MOVIE-SCAL3                    DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  MOVIE-SCAL4                    DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  MOVIE-SCAL5                    DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  TV-SCAL1                       DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  TV-SCAL2                       DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  TV-SCAL3                       DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  TV-SCAL4                       DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  TV-SCAL5                       DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  RADIO-SCAL1                    DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  RADIO-SCAL2                    DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  RADIO-SCAL3                    DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  RADIO-SCAL4                    DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  RADIO-SCAL5                    DELIMITED BY SIZE
+                  INTO CSV-LINE.
+           WRITE CSV-LINE.
+           ADD 01                      TO WS-RECORD-COUNT.
+
+       RA000-CSV-QUOTE-FIELD           SECTION.
+      *WRAP WS-CSV-QUOTE-IN IN DOUBLE QUOTES, DOUBLING ANY EMBEDDED
+      *QUOTE, SO A COMMA OR QUOTE WITHIN THE FIELD CAN'T CORRUPT THE
+      *COLUMN LAYOUT OF THE ROW........................................
+           MOVE SPACES                 TO WS-CSV-QUOTE-OUT.
+           COMPUTE WS-CSV-LEN          =
+              FUNCTION LENGTH(FUNCTION TRIM(WS-CSV-QUOTE-IN)).
+
+           MOVE 1                      TO WS-CSV-OUT-IDX.
+           MOVE '"'                    TO
+              WS-CSV-QUOTE-OUT (WS-CSV-OUT-IDX:1).
+           ADD 1                       TO WS-CSV-OUT-IDX.
+
+           PERFORM VARYING WS-CSV-IN-IDX FROM 1 BY 1
+                    UNTIL WS-CSV-IN-IDX > WS-CSV-LEN
+              IF WS-CSV-QUOTE-IN (WS-CSV-IN-IDX:1) = '"'
+                 MOVE '"'              TO
+                    WS-CSV-QUOTE-OUT (WS-CSV-OUT-IDX:1)
+                 ADD 1                 TO WS-CSV-OUT-IDX
+              END-IF
+              MOVE WS-CSV-QUOTE-IN (WS-CSV-IN-IDX:1) TO
+                 WS-CSV-QUOTE-OUT (WS-CSV-OUT-IDX:1)
+              ADD 1                    TO WS-CSV-OUT-IDX
+           END-PERFORM.
+
+           MOVE '"'                    TO
+              WS-CSV-QUOTE-OUT (WS-CSV-OUT-IDX:1).
+
+       ZA000-READ-FILE                 SECTION.
+           READ SURVEY-DATA             NEXT RECORD
+              AT END
+                 MOVE HIGH-VALUES       TO WS-EOF.
+
+       ZZ000-TERMINATE                 SECTION.
+           CLOSE SURVEY-DATA CSV-FILE.
