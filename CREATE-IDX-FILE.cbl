@@ -21,6 +21,16 @@
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS WS-ID.
 
+      *EXCEPTION FILE FOR ROWS REJECTED DURING VALIDATION..............
+           SELECT  EXCEPTION-FILE      ASSIGN TO "SURVEY-IDX-EXC.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *PROGRESS FILE SO A RERUN AFTER A FAILURE KNOWS WHERE THE PRIOR
+      *RUN STOPPED INSTEAD OF GUESSING..................................
+           SELECT  PROGRESS-FILE       ASSIGN TO "SURVEY-IDX-PROG.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PROGRESS-STATUS.
+
 
        DATA                            DIVISION.
 
@@ -109,16 +119,55 @@
                15 RADIO-SCAL4          PIC X.
                15 RADIO-SCAL5          PIC X.
 
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-LINE              PIC X(100).
+
+       FD  PROGRESS-FILE.
+       01  PROGRESS-LINE               PIC X(60).
+
        WORKING-STORAGE                 SECTION.
            01 WG-EOF                   PIC XX.
+           01 WS-READ-COUNT            PIC 9999      VALUE 0.
+           01 WS-WRITTEN-COUNT         PIC 9999      VALUE 0.
+           01 WS-REJECTED-COUNT        PIC 9999      VALUE 0.
+
+           01 WS-VALID-REC             PIC X         VALUE "Y".
+           01 WS-REJECT-REASON         PIC X(40).
+           01 WS-DATE-CHECK.
+               05 WS-CHECK-MM          PIC 99.
+               05 WS-CHECK-DD          PIC 99.
+               05 WS-CHECK-YYYY        PIC 9999.
+           01 WS-MAX-DAY-FOR-MONTH     PIC 99.
+
+           01 WS-PROGRESS-STATUS       PIC XX.
+           01 WS-BACKUP-DATE.
+               05 WS-BACKUP-YEAR       PIC 9999.
+               05 WS-BACKUP-MONTH      PIC 99.
+               05 WS-BACKUP-DAY        PIC 99.
+           01 WS-BACKUP-CMD            PIC X(100).
        PROCEDURE                       DIVISION.
        AA000-MAIN-PROCEDURE            SECTION.
            PERFORM BA000-INITIAL
 
            PERFORM UNTIL WG-EOF        = HIGH-VALUES
               DISPLAY F-DATA-REC
-              MOVE F-DATA-REC          TO DATA-REC
-              WRITE DATA-REC
+              ADD 01                   TO WS-READ-COUNT
+              PERFORM WA000-VALIDATE-RECORD
+              IF WS-VALID-REC          = "Y"
+                 MOVE F-DATA-REC       TO DATA-REC
+                 WRITE DATA-REC
+                    INVALID KEY
+                       ADD 01          TO WS-REJECTED-COUNT
+                       MOVE "DUPLICATE ID ON WRITE" TO WS-REJECT-REASON
+                       PERFORM XA000-LOG-EXCEPTION
+                    NOT INVALID KEY
+                       ADD 01          TO WS-WRITTEN-COUNT
+                 END-WRITE
+               ELSE
+                 ADD 01                TO WS-REJECTED-COUNT
+                 PERFORM XA000-LOG-EXCEPTION
+              END-IF
+              PERFORM YA000-SAVE-PROGRESS
               PERFORM ZA000-READ-DATA-FILE
            END-PERFORM.
 
@@ -126,8 +175,41 @@
            STOP RUN.
 
        BA000-INITIAL                   SECTION.
+      *REPORT WHERE THE PRIOR RUN LEFT OFF BEFORE IT GETS OVERWRITTEN..
+           OPEN INPUT PROGRESS-FILE.
+           IF WS-PROGRESS-STATUS       = "00"
+              MOVE SPACES               TO PROGRESS-LINE
+              PERFORM UNTIL WS-PROGRESS-STATUS NOT = "00"
+                 READ PROGRESS-FILE
+                    AT END
+                       MOVE "10"         TO WS-PROGRESS-STATUS
+                    NOT AT END
+                       CONTINUE
+                 END-READ
+              END-PERFORM
+              IF PROGRESS-LINE          NOT = SPACES
+                 DISPLAY "PRIOR RUN PROGRESS - " PROGRESS-LINE
+               ELSE
+                 DISPLAY "NO PRIOR RUN PROGRESS FOUND - STARTING FRESH"
+              END-IF
+              CLOSE PROGRESS-FILE
+            ELSE
+              DISPLAY "NO PRIOR RUN PROGRESS FOUND - STARTING FRESH"
+           END-IF.
+
+      *BACK UP THE EXISTING INDEX BEFORE OPEN OUTPUT TRUNCATES IT......
+           ACCEPT WS-BACKUP-DATE       FROM DATE YYYYMMDD.
+           MOVE SPACES                 TO WS-BACKUP-CMD.
+           STRING "cp SURVEY-IDX.TXT SURVEY-IDX-BACKUP-"
+                  WS-BACKUP-YEAR  WS-BACKUP-MONTH  WS-BACKUP-DAY
+                  ".TXT 2>/dev/null"
+                  DELIMITED BY SIZE    INTO WS-BACKUP-CMD.
+           CALL "SYSTEM"               USING WS-BACKUP-CMD.
+
            OPEN INPUT DATA-FILE.
            OPEN OUTPUT SURVEY-IDX.
+           OPEN OUTPUT EXCEPTION-FILE.
+           OPEN OUTPUT PROGRESS-FILE.
 
            MOVE LOW-VALUES             TO WG-EOF.
            PERFORM ZA000-READ-DATA-FILE.
@@ -137,5 +219,87 @@
                AT END
                    MOVE HIGH-VALUES    TO WG-EOF.
 
+       WA000-VALIDATE-RECORD           SECTION.
+      *CHECK EACH INCOMING ROW INSTEAD OF COPYING IT BLINDLY INTO THE
+      *PRODUCTION INDEX - A BAD ID, AGE OR DATE GETS SKIPPED AND
+      *LOGGED TO THE EXCEPTION FILE RATHER THAN POISONING SURVEY-IDX..
+           MOVE "Y"                    TO WS-VALID-REC.
+           MOVE SPACES                 TO WS-REJECT-REASON.
+
+           IF F-WS-ID                  = ZEROS
+              MOVE "N"                 TO WS-VALID-REC
+              MOVE "INVALID ID (ZERO)" TO WS-REJECT-REASON
+           END-IF.
+
+           IF WS-VALID-REC             = "Y"
+              IF F-WS-AGE < 5 OR F-WS-AGE > 120
+                 MOVE "N"              TO WS-VALID-REC
+                 MOVE "AGE OUT OF RANGE" TO WS-REJECT-REASON
+              END-IF
+           END-IF.
+
+           IF WS-VALID-REC             = "Y"
+              MOVE F-WS-DATE           TO WS-DATE-CHECK
+              IF WS-CHECK-MM < 1 OR WS-CHECK-MM > 12
+                 OR WS-CHECK-DD < 1 OR WS-CHECK-DD > 31
+                 OR WS-CHECK-YYYY < 1900 OR WS-CHECK-YYYY > 2099
+                 MOVE "N"              TO WS-VALID-REC
+                 MOVE "INVALID DATE"   TO WS-REJECT-REASON
+              END-IF
+           END-IF.
+
+           IF WS-VALID-REC             = "Y"
+              PERFORM VA000-CHECK-CALENDAR-DATE
+           END-IF.
+
+       VA000-CHECK-CALENDAR-DATE       SECTION.
+      *A PLAIN RANGE CHECK LETS THROUGH IMPOSSIBLE DATES LIKE 02/30 OR
+      *04/31 - CONFIRM THE DAY ACTUALLY EXISTS IN THAT MONTH/YEAR,
+      *INCLUDING LEAP-YEAR FEBRUARY...................................
+           MOVE 31                     TO WS-MAX-DAY-FOR-MONTH.
+           EVALUATE WS-CHECK-MM
+              WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                 MOVE 30               TO WS-MAX-DAY-FOR-MONTH
+              WHEN 2
+                 IF FUNCTION MOD(WS-CHECK-YYYY, 400) = 0
+                    OR (FUNCTION MOD(WS-CHECK-YYYY, 4) = 0
+                        AND FUNCTION MOD(WS-CHECK-YYYY, 100) NOT = 0)
+                    MOVE 29            TO WS-MAX-DAY-FOR-MONTH
+                  ELSE
+                    MOVE 28            TO WS-MAX-DAY-FOR-MONTH
+                 END-IF
+           END-EVALUATE.
+
+           IF WS-CHECK-DD              > WS-MAX-DAY-FOR-MONTH
+              MOVE "N"                 TO WS-VALID-REC
+              MOVE "INVALID DATE"      TO WS-REJECT-REASON
+           END-IF.
+
+       YA000-SAVE-PROGRESS              SECTION.
+      *CHECKPOINT THE READ COUNT AFTER EVERY RECORD SO A RESTART KNOWS
+      *HOW FAR THE PRIOR RUN GOT..........................................
+           MOVE SPACES                 TO PROGRESS-LINE.
+           STRING "RECORDS READ SO FAR: " DELIMITED BY SIZE
+                  WS-READ-COUNT         DELIMITED BY SIZE
+                  INTO PROGRESS-LINE.
+           WRITE PROGRESS-LINE.
+
+       XA000-LOG-EXCEPTION             SECTION.
+      *WRITE THE REJECTED ROW AND THE REASON TO THE EXCEPTION FILE
+      *INSTEAD OF JUST DROPPING IT SILENTLY...........................
+           MOVE SPACES                 TO EXCEPTION-LINE.
+           STRING "ID: "                DELIMITED BY SIZE
+                  F-WS-ID               DELIMITED BY SIZE
+                  "  REASON: "          DELIMITED BY SIZE
+                  WS-REJECT-REASON      DELIMITED BY SIZE
+                  INTO EXCEPTION-LINE.
+           WRITE EXCEPTION-LINE.
+
        ZZ000-TERMINATE                 SECTION.
-           CLOSE DATA-FILE SURVEY-IDX.
+      *CONTROL TOTAL REPORT SO A REBUILD CAN BE CONFIRMED CLEAN BEFORE
+      *RELYING ON SURVEY-IDX.TXT...........................
+           DISPLAY "CONTROL TOTALS - READ FROM DATA-FILE: "
+                    WS-READ-COUNT
+                    "  WRITTEN TO SURVEY-IDX: " WS-WRITTEN-COUNT
+                    "  REJECTED: " WS-REJECTED-COUNT.
+           CLOSE DATA-FILE SURVEY-IDX EXCEPTION-FILE PROGRESS-FILE.
