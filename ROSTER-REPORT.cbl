@@ -0,0 +1,181 @@
+      ******************************************************************
+      * Author: JOYCE MACHABA
+      * Date: 11/07/2020
+      * Purpose: PRINTED ROSTER LISTINGS FROM SURVEY-IDX, SORTED BY
+      *          SURNAME AND BY AGE, SINCE THE INDEX ITSELF IS ONLY ON
+      *          WS-ID ORDER.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION                  DIVISION.
+
+       PROGRAM-ID.                     ROSTER-REPORT.
+       ENVIRONMENT                     DIVISION.
+
+       CONFIGURATION                   SECTION.
+
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT  SURVEY-IDX          ASSIGN TO "SURVEY-IDX.TXT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS WS-ID.
+
+           SELECT  SORT-WORK-FILE      ASSIGN TO "ROSTER-SRT.TMP".
+
+           SELECT  SURNAME-ROSTER      ASSIGN TO "SURNAME-ROSTER.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT  AGE-ROSTER          ASSIGN TO "AGE-ROSTER.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA                            DIVISION.
+
+       FILE                            SECTION.
+      *SAME RECORD LAYOUT AS CREATE-IDX-FIE'S SURVEY-IDX FILE..........
+       FD SURVEY-IDX.
+       01  DATA-REC.
+           05 PERSONAL-DETAILS.
+             10 WS-ID                  PIC 999.
+             10 WS-NAME                PIC X(20).
+             10 WS-FIRST-NAMES         PIC X(30).
+             10 WS-CONTACT-NUMBER      PIC 9(10).
+             10 WS-DATE                PIC 9(08).
+             10 WS-AGE                 PIC 9(02).
+           05  WS-FAVOURITE-FOOD.
+             10 WS-FAVOUR-PIZZA        PIC X.
+             10 WS-FAVOUR-PASTA        PIC X.
+             10 WS-FAVOUR-PAP          PIC X.
+             10 WS-FAVOUR-CHICKEN      PIC X.
+             10 WS-FAVOUR-BEEF         PIC X.
+             10 WS-OTHER-FAV           PIC X.
+           05 SCALES.
+             10 OUT-SCALE.
+               15 OUT-SCAL1            PIC X.
+               15 OUT-SCAL2            PIC X.
+               15 OUT-SCAL3            PIC X.
+               15 OUT-SCAL4            PIC X.
+               15 OUT-SCAL5            PIC X.
+             10 MOVIE-SCALE.
+               15 MOVIE-SCAL1          PIC X.
+               15 MOVIE-SCAL2          PIC X.
+               15 MOVIE-SCAL3          PIC X.
+               15 MOVIE-SCAL4          PIC X.
+               15 MOVIE-SCAL5          PIC X.
+             10 TV-SCALE.
+               15 TV-SCAL1             PIC X.
+               15 TV-SCAL2             PIC X.
+               15 TV-SCAL3             PIC X.
+               15 TV-SCAL4             PIC X.
+               15 TV-SCAL5             PIC X.
+             10 RADIO-SCALE.
+               15 RADIO-SCAL1          PIC X.
+               15 RADIO-SCAL2          PIC X.
+               15 RADIO-SCAL3          PIC X.
+               15 RADIO-SCAL4          PIC X.
+               15 RADIO-SCAL5          PIC X.
+
+      *SORT WORK RECORD - SAME PHYSICAL LAYOUT AS DATA-REC SO THE
+      *IMPLICIT USING MOVE LINES UP BYTE FOR BYTE............................
+       SD  SORT-WORK-FILE.
+       01  SORT-REC.
+           05 SRT-ID                   PIC 999.
+           05 SRT-NAME                 PIC X(20).
+           05 SRT-FIRST-NAMES          PIC X(30).
+           05 SRT-CONTACT-NUMBER       PIC 9(10).
+           05 SRT-DATE                 PIC 9(08).
+           05 SRT-AGE                  PIC 9(02).
+           05 SRT-FAVOURITE-FOOD       PIC X(6).
+           05 SRT-SCALES               PIC X(20).
+
+       FD  SURNAME-ROSTER.
+       01  SURNAME-ROSTER-LINE         PIC X(80).
+
+       FD  AGE-ROSTER.
+       01  AGE-ROSTER-LINE             PIC X(80).
+
+       WORKING-STORAGE                 SECTION.
+           01 WS-SORT-EOF              PIC XX.
+           01 WS-PRINT-ID              PIC ZZ9.
+           01 WS-PRINT-AGE             PIC Z9.
+
+       PROCEDURE                       DIVISION.
+       AA000-MAIN-PROCEDURE            SECTION.
+           PERFORM BA000-INITIAL.
+           PERFORM CA000-BUILD-SURNAME-ROSTER.
+           PERFORM DA000-BUILD-AGE-ROSTER.
+           PERFORM ZZ000-TERMINATE.
+           STOP RUN.
+
+       BA000-INITIAL                   SECTION.
+           OPEN OUTPUT SURNAME-ROSTER.
+           OPEN OUTPUT AGE-ROSTER.
+
+           MOVE "SURNAME ROSTER - ALPHABETICAL ORDER" TO
+              SURNAME-ROSTER-LINE.
+           WRITE SURNAME-ROSTER-LINE.
+           MOVE "ID    SURNAME              FIRST NAMES"
+              TO SURNAME-ROSTER-LINE.
+           WRITE SURNAME-ROSTER-LINE.
+
+           MOVE "AGE ROSTER - YOUNGEST TO OLDEST" TO AGE-ROSTER-LINE.
+           WRITE AGE-ROSTER-LINE.
+           MOVE "AGE ID    SURNAME              FIRST NAMES"
+              TO AGE-ROSTER-LINE.
+           WRITE AGE-ROSTER-LINE.
+
+       CA000-BUILD-SURNAME-ROSTER      SECTION.
+           SORT SORT-WORK-FILE
+              ON ASCENDING KEY SRT-NAME SRT-FIRST-NAMES
+              USING SURVEY-IDX
+              OUTPUT PROCEDURE IS EA000-WRITE-SURNAME-LINES.
+
+       DA000-BUILD-AGE-ROSTER          SECTION.
+           SORT SORT-WORK-FILE
+              ON ASCENDING KEY SRT-AGE SRT-NAME
+              USING SURVEY-IDX
+              OUTPUT PROCEDURE IS FA000-WRITE-AGE-LINES.
+
+       EA000-WRITE-SURNAME-LINES       SECTION.
+           MOVE LOW-VALUES              TO WS-SORT-EOF.
+           PERFORM UNTIL WS-SORT-EOF    = HIGH-VALUES
+              RETURN SORT-WORK-FILE
+                 AT END
+                    MOVE HIGH-VALUES    TO WS-SORT-EOF
+                 NOT AT END
+                    MOVE SRT-ID         TO WS-PRINT-ID
+                    MOVE SPACES         TO SURNAME-ROSTER-LINE
+                    STRING WS-PRINT-ID       DELIMITED BY SIZE
+                           "   "             DELIMITED BY SIZE
+                           SRT-NAME          DELIMITED BY SIZE
+                           " "               DELIMITED BY SIZE
+                           SRT-FIRST-NAMES   DELIMITED BY SIZE
+                           INTO SURNAME-ROSTER-LINE
+                    WRITE SURNAME-ROSTER-LINE
+              END-RETURN
+           END-PERFORM.
+
+       FA000-WRITE-AGE-LINES           SECTION.
+           MOVE LOW-VALUES              TO WS-SORT-EOF.
+           PERFORM UNTIL WS-SORT-EOF    = HIGH-VALUES
+              RETURN SORT-WORK-FILE
+                 AT END
+                    MOVE HIGH-VALUES    TO WS-SORT-EOF
+                 NOT AT END
+                    MOVE SRT-AGE        TO WS-PRINT-AGE
+                    MOVE SRT-ID         TO WS-PRINT-ID
+                    MOVE SPACES         TO AGE-ROSTER-LINE
+                    STRING WS-PRINT-AGE      DELIMITED BY SIZE
+                           " "               DELIMITED BY SIZE
+                           WS-PRINT-ID       DELIMITED BY SIZE
+                           "   "             DELIMITED BY SIZE
+                           SRT-NAME          DELIMITED BY SIZE
+                           " "               DELIMITED BY SIZE
+                           SRT-FIRST-NAMES   DELIMITED BY SIZE
+                           INTO AGE-ROSTER-LINE
+                    WRITE AGE-ROSTER-LINE
+              END-RETURN
+           END-PERFORM.
+
+       ZZ000-TERMINATE                 SECTION.
+           CLOSE SURNAME-ROSTER AGE-ROSTER.
