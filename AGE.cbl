@@ -1,36 +1,128 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
+      * Author: JOYCE MACHABA
+      * Date: 11/07/2020
+      * Purpose: STANDALONE AGE-STATISTICS CHECK AGAINST THE REAL
+      *          SURVEY DATA - AVERAGE, MINIMUM AND MAXIMUM AGE ACROSS
+      *          HOWEVER MANY RESPONDENTS ARE ON FILE.
       * Tectonics: cobc
       ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-      *-----------------------
-       01 WS-AGE          PIC 99 VALUE 34.
-       01 WS-TOTAL        PIC 9999.
-       01 WS-AVAGE        PIC 9999.
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-      **
-      * The main procedure of the program
-      **
-           ADD WS-AGE    TO WS-AGE.
-           COMPUTE WS-TOTAL = WS-AGE + WS-TOTAL.
-           COMPUTE WS-AVAGE = WS-TOTAL/3.
-
-           DISPLAY "AVERAGE = "WS-AVAGE.
+       IDENTIFICATION                  DIVISION.
+
+       PROGRAM-ID.                     AGE-STATS.
+       ENVIRONMENT                     DIVISION.
+
+       CONFIGURATION                   SECTION.
+
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+      *SAME INDEXED FILE INTERN-SURVEY WRITES TO....................
+           SELECT  SURVEY-DATA         ASSIGN TO "SURVEY-DATA.TXT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS WS-ID.
+
+
+       DATA                            DIVISION.
+
+       FILE                            SECTION.
+      *SAME RECORD LAYOUT AS INTERN-SURVEY'S SURVEY-DATA FILE..........
+       FD SURVEY-DATA.
+       01  DATA-REC.
+           05 PERSONAL-DETAILS.
+             10 WS-ID                  PIC 9(13).
+             10 WS-NAME                PIC X(20).
+             10 WS-FIRST-NAMES         PIC X(30).
+             10 WS-CONTACT-NUMBER      PIC 9(10).
+             10 WS-DATE.
+                15 WS-MM               PIC 99.
+                15 WS-DD               PIC 99.
+                15 WS-YEAR             PIC 9999.
+             10 WS-AGE                 PIC 99.
+           05  WS-FAVOURITE-FOOD.
+             10 WS-FAVOUR-PIZZA        PIC X.
+             10 WS-FAVOUR-PASTA        PIC X.
+             10 WS-FAVOUR-PAP          PIC X.
+             10 WS-FAVOUR-CHICKEN      PIC X.
+             10 WS-FAVOUR-BEEF         PIC X.
+             10 WS-OTHER-FAV           PIC X.
+           05 SCALES.
+             10 OUT-SCALE.
+               15 OUT-SCAL1            PIC X.
+               15 OUT-SCAL2            PIC X.
+               15 OUT-SCAL3            PIC X.
+               15 OUT-SCAL4            PIC X.
+               15 OUT-SCAL5            PIC X.
+             10 MOVIE-SCALE.
+               15 MOVIE-SCAL1          PIC X.
+               15 MOVIE-SCAL2          PIC X.
+               15 MOVIE-SCAL3          PIC X.
+               15 MOVIE-SCAL4          PIC X.
+               15 MOVIE-SCAL5          PIC X.
+             10 TV-SCALE.
+               15 TV-SCAL1             PIC X.
+               15 TV-SCAL2             PIC X.
+               15 TV-SCAL3             PIC X.
+               15 TV-SCAL4             PIC X.
+               15 TV-SCAL5             PIC X.
+             10 RADIO-SCALE.
+               15 RADIO-SCAL1          PIC X.
+               15 RADIO-SCAL2          PIC X.
+               15 RADIO-SCAL3          PIC X.
+               15 RADIO-SCAL4          PIC X.
+               15 RADIO-SCAL5          PIC X.
+
+       WORKING-STORAGE                 SECTION.
+       01 WS-EOF                       PIC XX.
+       01 WS-RECORD-COUNT              PIC 9999      VALUE 0.
+       01 WS-TOTAL-AGE                 PIC 9(06)     VALUE 0.
+       01 WS-AVAGE                     PIC 999V99    VALUE 0.
+       01 WS-MIN-AGE                   PIC 99        VALUE 99.
+       01 WS-MAX-AGE                   PIC 99        VALUE 0.
+
+       PROCEDURE                       DIVISION.
+
+       AA000-MAIN-PROCEDURE            SECTION.
+           PERFORM BA000-INITIAL.
+
+           PERFORM UNTIL WS-EOF        = HIGH-VALUES
+              PERFORM CA000-ACCUMULATE-AGE
+              PERFORM ZA000-READ-FILE
+           END-PERFORM.
+
+           PERFORM DA000-CALCULATE-AND-DISPLAY.
+           PERFORM ZZ000-TERMINATE.
            STOP RUN.
+
+       BA000-INITIAL                   SECTION.
+           OPEN INPUT SURVEY-DATA.
+           MOVE LOW-VALUES             TO WS-EOF.
+           PERFORM ZA000-READ-FILE.
+
+       CA000-ACCUMULATE-AGE            SECTION.
+           ADD 01                      TO WS-RECORD-COUNT.
+           ADD WS-AGE                  TO WS-TOTAL-AGE.
+           IF WS-AGE                   < WS-MIN-AGE
+              MOVE WS-AGE              TO WS-MIN-AGE
+           END-IF.
+           IF WS-AGE                   > WS-MAX-AGE
+              MOVE WS-AGE              TO WS-MAX-AGE
+           END-IF.
+
+       DA000-CALCULATE-AND-DISPLAY     SECTION.
+           IF WS-RECORD-COUNT          = 0
+              DISPLAY "NO SURVEY RECORDS ON FILE - NO AGE STATS"
+            ELSE
+              COMPUTE WS-AVAGE         = WS-TOTAL-AGE / WS-RECORD-COUNT
+              DISPLAY "RESPONDENTS: "  WS-RECORD-COUNT
+              DISPLAY "AVERAGE AGE: "  WS-AVAGE
+              DISPLAY "MINIMUM AGE: "  WS-MIN-AGE
+              DISPLAY "MAXIMUM AGE: "  WS-MAX-AGE
+           END-IF.
+
+       ZA000-READ-FILE                 SECTION.
+           READ SURVEY-DATA             NEXT RECORD
+              AT END
+                 MOVE HIGH-VALUES       TO WS-EOF.
+
+       ZZ000-TERMINATE                 SECTION.
+           CLOSE SURVEY-DATA.
