@@ -0,0 +1,274 @@
+      ******************************************************************
+      * Author: JOYCE MACHABA
+      * Date: 11/08/2020
+      * Purpose: NIGHTLY DRIVER - REBUILDS SURVEY-IDX.TXT AND THEN
+      *          REPORTS THE RESPONSE RATE AGAINST THE MAINTAINED
+      *          EXPECTED-HEADCOUNT FILE, LISTING ANYONE STILL
+      *          MISSING SO THEY CAN BE REMINDED BEFORE THE SURVEY
+      *          WINDOW CLOSES.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION                  DIVISION.
+
+       PROGRAM-ID.                     NIGHTLY-BATCH.
+       ENVIRONMENT                     DIVISION.
+
+       CONFIGURATION                   SECTION.
+
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+      *SAME INDEXED FILE INTERN-SURVEY WRITES TO....................
+           SELECT  SURVEY-DATA         ASSIGN TO "SURVEY-DATA.TXT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS WS-ID
+           FILE STATUS IS WS-SURVEY-STATUS.
+
+      *ONE EXPECTED RESPONDENT ID PER LINE, MAINTAINED BY HR..........
+           SELECT  EXPECTED-FILE       ASSIGN TO
+                                        "EXPECTED-HEADCOUNT.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-EXPECTED-STATUS.
+
+           SELECT  NIGHTLY-REPORT      ASSIGN TO "NIGHTLY-REPORT.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA                            DIVISION.
+
+       FILE                            SECTION.
+      *SAME RECORD LAYOUT AS INTERN-SURVEY'S SURVEY-DATA FILE..........
+       FD SURVEY-DATA.
+       01  DATA-REC.
+           05 PERSONAL-DETAILS.
+             10 WS-ID                  PIC 9(13).
+             10 WS-NAME                PIC X(20).
+             10 WS-FIRST-NAMES         PIC X(30).
+             10 WS-CONTACT-NUMBER      PIC 9(10).
+             10 WS-DATE.
+                15 WS-MM               PIC 99.
+                15 WS-DD               PIC 99.
+                15 WS-YEAR             PIC 9999.
+             10 WS-AGE                 PIC 99.
+           05  WS-FAVOURITE-FOOD.
+             10 WS-FAVOUR-PIZZA        PIC X.
+             10 WS-FAVOUR-PASTA        PIC X.
+             10 WS-FAVOUR-PAP          PIC X.
+             10 WS-FAVOUR-CHICKEN      PIC X.
+             10 WS-FAVOUR-BEEF         PIC X.
+             10 WS-OTHER-FAV           PIC X.
+           05 SCALES.
+             10 OUT-SCALE.
+               15 OUT-SCAL1            PIC X.
+               15 OUT-SCAL2            PIC X.
+               15 OUT-SCAL3            PIC X.
+               15 OUT-SCAL4            PIC X.
+               15 OUT-SCAL5            PIC X.
+             10 MOVIE-SCALE.
+               15 MOVIE-SCAL1          PIC X.
+               15 MOVIE-SCAL2          PIC X.
+               15 MOVIE-SCAL3          PIC X.
+               15 MOVIE-SCAL4          PIC X.
+               15 MOVIE-SCAL5          PIC X.
+             10 TV-SCALE.
+               15 TV-SCAL1             PIC X.
+               15 TV-SCAL2             PIC X.
+               15 TV-SCAL3             PIC X.
+               15 TV-SCAL4             PIC X.
+               15 TV-SCAL5             PIC X.
+             10 RADIO-SCALE.
+               15 RADIO-SCAL1          PIC X.
+               15 RADIO-SCAL2          PIC X.
+               15 RADIO-SCAL3          PIC X.
+               15 RADIO-SCAL4          PIC X.
+               15 RADIO-SCAL5          PIC X.
+
+       FD  EXPECTED-FILE.
+       01  EXPECTED-LINE               PIC X(13).
+
+       FD  NIGHTLY-REPORT.
+       01  NIGHTLY-REPORT-LINE         PIC X(100).
+
+       WORKING-STORAGE                 SECTION.
+           01 WS-EOF                   PIC XX.
+           01 WS-EXPECTED-STATUS       PIC XX.
+           01 WS-SURVEY-STATUS         PIC XX.
+           01 WS-REBUILD-CMD           PIC X(40)
+      *cobc -x NAMES THE EXECUTABLE AFTER THE SOURCE FILE, NOT THE
+      *PROGRAM-ID, SO THE COMPILED REBUILD BINARY IS CREATE-IDX-FILE
+      *EVEN THOUGH THE PROGRAM-ID ITSELF IS CREATE-IDX-FIE............
+              VALUE "./CREATE-IDX-FILE".
+           01 WS-REBUILD-FAILED        PIC X.
+
+           01 WS-SUBMITTED-COUNT       PIC 9999      VALUE 0.
+           01 WS-SUBMITTED-TBL-COUNT   PIC 9999      VALUE 0.
+           01 WS-EXPECTED-COUNT        PIC 9999      VALUE 0.
+           01 WS-MISSING-COUNT         PIC 9999      VALUE 0.
+           01 WS-RESPONSE-RATE         PIC ZZ9.99.
+           01 WS-FOUND-FLAG            PIC X.
+           01 WS-SUB-IDX               PIC 9999.
+           01 WS-EXPECTED-ID           PIC 9(13).
+
+           01 WS-SUBMITTED-TABLE.
+               05 WS-SUBMITTED-ID      OCCURS 500 TIMES
+                                        PIC 9(13).
+
+           01 WS-RUN-DATE.
+               05 WS-RUN-YEAR          PIC 9999.
+               05 WS-RUN-MONTH         PIC 99.
+               05 WS-RUN-DAY           PIC 99.
+
+       PROCEDURE                       DIVISION.
+
+       AA000-MAIN-PROCEDURE            SECTION.
+           PERFORM BA000-INITIAL.
+           PERFORM CA000-LOAD-SUBMITTED-IDS.
+           PERFORM DA000-COMPARE-TO-EXPECTED.
+           PERFORM ZZ000-TERMINATE.
+           STOP RUN.
+
+       BA000-INITIAL                   SECTION.
+      *REBUILD THE INDEX FIRST SO TONIGHT'S NUMBERS ARE CURRENT - IF
+      *THE REBUILD CAN'T BE LAUNCHED OR EXITS NON-ZERO, SAY SO IN THE
+      *REPORT RATHER THAN SILENTLY CONTINUING AGAINST A STALE INDEX...
+           MOVE "N"                     TO WS-REBUILD-FAILED.
+           CALL "SYSTEM"                USING WS-REBUILD-CMD
+              ON EXCEPTION
+                 MOVE "Y"               TO WS-REBUILD-FAILED
+           END-CALL.
+           IF RETURN-CODE               NOT = 0
+              MOVE "Y"                  TO WS-REBUILD-FAILED
+           END-IF.
+
+           ACCEPT WS-RUN-DATE           FROM DATE YYYYMMDD.
+           OPEN OUTPUT NIGHTLY-REPORT.
+           MOVE SPACES                  TO NIGHTLY-REPORT-LINE.
+           STRING "NIGHTLY BATCH REPORT - RUN DATE "
+                                         DELIMITED BY SIZE
+                  WS-RUN-MONTH           DELIMITED BY SIZE
+                  "/"                    DELIMITED BY SIZE
+                  WS-RUN-DAY             DELIMITED BY SIZE
+                  "/"                    DELIMITED BY SIZE
+                  WS-RUN-YEAR            DELIMITED BY SIZE
+                  INTO NIGHTLY-REPORT-LINE.
+           WRITE NIGHTLY-REPORT-LINE.
+
+           IF WS-REBUILD-FAILED         = "Y"
+              MOVE SPACES               TO NIGHTLY-REPORT-LINE
+              STRING "WARNING - INDEX REBUILD FAILED - SURVEY-IDX.TXT "
+                     "MAY BE STALE FOR OTHER CONSUMERS (DOES NOT "
+                     "AFFECT THE RESPONSE-RATE FIGURES BELOW)"
+                                         DELIMITED BY SIZE
+                     INTO NIGHTLY-REPORT-LINE
+              WRITE NIGHTLY-REPORT-LINE
+           END-IF.
+
+       CA000-LOAD-SUBMITTED-IDS        SECTION.
+      *READ EVERY SUBMITTED ID FROM THE REBUILT SURVEY DATA INTO A
+      *TABLE SO EA000 CAN CHECK THE EXPECTED LIST AGAINST IT - IF THE
+      *FILE IS MISSING OR LOCKED, DEGRADE GRACEFULLY THE SAME WAY
+      *DA000 ALREADY DOES FOR A MISSING EXPECTED-HEADCOUNT FILE RATHER
+      *THAN LETTING THE OPEN ABEND THE UNATTENDED RUN.................
+           OPEN INPUT SURVEY-DATA.
+           IF WS-SURVEY-STATUS          NOT = "00"
+              DISPLAY "NO SURVEY-DATA FILE FOUND OR COULD NOT OPEN "
+                      "IT - SKIPPING RESPONSE RATE"
+              MOVE SPACES               TO NIGHTLY-REPORT-LINE
+              STRING "SURVEY-DATA.TXT COULD NOT BE OPENED (STATUS "
+                     WS-SURVEY-STATUS ") - SUBMITTED COUNT IS 0"
+                                         DELIMITED BY SIZE
+                     INTO NIGHTLY-REPORT-LINE
+              WRITE NIGHTLY-REPORT-LINE
+            ELSE
+              MOVE LOW-VALUES           TO WS-EOF
+              PERFORM ZA000-READ-SURVEY-DATA
+              PERFORM UNTIL WS-EOF      = HIGH-VALUES
+                 ADD 01                 TO WS-SUBMITTED-COUNT
+                 IF WS-SUBMITTED-TBL-COUNT < 500
+                    ADD 01              TO WS-SUBMITTED-TBL-COUNT
+                    MOVE WS-ID          TO
+                       WS-SUBMITTED-ID (WS-SUBMITTED-TBL-COUNT)
+                  ELSE
+                    DISPLAY "WARNING - OVER 500 SUBMITTED RECORDS, ID "
+                            WS-ID " DROPPED FROM RESPONSE-RATE COMPARE"
+                 END-IF
+                 PERFORM ZA000-READ-SURVEY-DATA
+              END-PERFORM
+              CLOSE SURVEY-DATA
+           END-IF.
+
+       ZA000-READ-SURVEY-DATA          SECTION.
+           READ SURVEY-DATA              NEXT RECORD
+              AT END
+                 MOVE HIGH-VALUES        TO WS-EOF.
+
+       DA000-COMPARE-TO-EXPECTED       SECTION.
+           OPEN INPUT EXPECTED-FILE.
+           IF WS-EXPECTED-STATUS        NOT = "00"
+              DISPLAY "NO EXPECTED-HEADCOUNT FILE FOUND - SKIPPING "
+                      "RESPONSE RATE"
+              MOVE SPACES               TO NIGHTLY-REPORT-LINE
+              STRING "NO EXPECTED-HEADCOUNT FILE FOUND - SUBMITTED: "
+                                         DELIMITED BY SIZE
+                     WS-SUBMITTED-COUNT  DELIMITED BY SIZE
+                     INTO NIGHTLY-REPORT-LINE
+              WRITE NIGHTLY-REPORT-LINE
+            ELSE
+              PERFORM UNTIL WS-EXPECTED-STATUS NOT = "00"
+                 READ EXPECTED-FILE
+                    AT END
+                       MOVE "10"        TO WS-EXPECTED-STATUS
+                    NOT AT END
+                       ADD 01           TO WS-EXPECTED-COUNT
+                       MOVE EXPECTED-LINE TO WS-EXPECTED-ID
+                       PERFORM EA000-CHECK-SUBMITTED
+                       IF WS-FOUND-FLAG = "N"
+                          ADD 01        TO WS-MISSING-COUNT
+                          PERFORM FA000-LOG-MISSING
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE EXPECTED-FILE
+              PERFORM GA000-WRITE-SUMMARY
+           END-IF.
+
+       EA000-CHECK-SUBMITTED           SECTION.
+           MOVE "N"                     TO WS-FOUND-FLAG.
+           PERFORM VARYING WS-SUB-IDX FROM 1 BY 1
+                    UNTIL WS-SUB-IDX > WS-SUBMITTED-TBL-COUNT
+                       OR WS-FOUND-FLAG = "Y"
+              IF WS-SUBMITTED-ID (WS-SUB-IDX) = WS-EXPECTED-ID
+                 MOVE "Y"               TO WS-FOUND-FLAG
+              END-IF
+           END-PERFORM.
+
+       FA000-LOG-MISSING               SECTION.
+           MOVE SPACES                  TO NIGHTLY-REPORT-LINE.
+           STRING "MISSING RESPONSE FROM ID: "
+                                         DELIMITED BY SIZE
+                  WS-EXPECTED-ID         DELIMITED BY SIZE
+                  INTO NIGHTLY-REPORT-LINE.
+           WRITE NIGHTLY-REPORT-LINE.
+
+       GA000-WRITE-SUMMARY             SECTION.
+           IF WS-EXPECTED-COUNT         > 0
+              COMPUTE WS-RESPONSE-RATE =
+                 (WS-SUBMITTED-COUNT / WS-EXPECTED-COUNT) * 100
+            ELSE
+              MOVE 0                    TO WS-RESPONSE-RATE
+           END-IF.
+           MOVE SPACES                  TO NIGHTLY-REPORT-LINE.
+           STRING "EXPECTED: "          DELIMITED BY SIZE
+                  WS-EXPECTED-COUNT     DELIMITED BY SIZE
+                  "  SUBMITTED: "       DELIMITED BY SIZE
+                  WS-SUBMITTED-COUNT    DELIMITED BY SIZE
+                  "  MISSING: "         DELIMITED BY SIZE
+                  WS-MISSING-COUNT      DELIMITED BY SIZE
+                  "  RESPONSE RATE: "   DELIMITED BY SIZE
+                  WS-RESPONSE-RATE      DELIMITED BY SIZE
+                  "%"                   DELIMITED BY SIZE
+                  INTO NIGHTLY-REPORT-LINE.
+           WRITE NIGHTLY-REPORT-LINE.
+
+       ZZ000-TERMINATE                 SECTION.
+           CLOSE NIGHTLY-REPORT.
